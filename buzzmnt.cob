@@ -0,0 +1,295 @@
+                  >>source format free
+      *>--------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   AUG 09/26  RLW     ORIGINAL VERSION - SEQUENTIAL UPDATE
+      *>                      OF THE BUZZ-RULES MASTER FILE FROM A
+      *>                      SORTED ADD/CHANGE/RETIRE TRANSACTION
+      *>                      FILE, WITH A CHANGE REPORT.
+      *>   AUG 09/26  RLW     CLEAR RP-REPORT-RECORD BEFORE EACH
+      *>                      STRING IN 2200-APPLY-UNMATCHED-TRANS AND
+      *>                      2300-APPLY-MATCHED-TRANS - A SHORTER
+      *>                      REPORT LINE FOLLOWING A LONGER ONE WAS
+      *>                      LEAVING TRAILING BYTES FROM THE PRIOR
+      *>                      LINE ON THE REPORT.
+      *>   AUG 09/26  RLW     1000-INITIALIZE NOW CHECKS FILE STATUS
+      *>                      AFTER EACH OPEN AND STOPS THE RUN WITH
+      *>                      A MESSAGE AND RETURN CODE 16 IF ANY OF
+      *>                      THE FOUR FILES DIDN'T OPEN, INSTEAD OF
+      *>                      READING AGAINST AN UNOPENED FILE.
+      *>--------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUZZMNT.
+       AUTHOR. RLW.
+       DATE-WRITTEN. AUG 26.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MT-OLD-MASTER ASSIGN TO "RULEMSTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLDM-FILE-STATUS.
+           SELECT MT-NEW-MASTER ASSIGN TO "RULEMSTN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWM-FILE-STATUS.
+           SELECT TR-TRANS-FILE ASSIGN TO "RULETRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT RP-REPORT-FILE ASSIGN TO "RULERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MT-OLD-MASTER
+           RECORDING MODE IS F.
+       COPY BUZZRULE REPLACING RU-RULE-RECORD BY OM-RULE-RECORD
+                               RU-DIVISOR BY OM-DIVISOR
+                               RU-LABEL BY OM-LABEL
+                               RU-EFFECTIVE-DATE BY OM-EFFECTIVE-DATE
+                               RU-ACTIVE-FLAG BY OM-ACTIVE-FLAG
+                               RU-ACTIVE BY OM-ACTIVE
+                               RU-RETIRED BY OM-RETIRED.
+
+       FD  MT-NEW-MASTER
+           RECORDING MODE IS F.
+       COPY BUZZRULE REPLACING RU-RULE-RECORD BY NM-RULE-RECORD
+                               RU-DIVISOR BY NM-DIVISOR
+                               RU-LABEL BY NM-LABEL
+                               RU-EFFECTIVE-DATE BY NM-EFFECTIVE-DATE
+                               RU-ACTIVE-FLAG BY NM-ACTIVE-FLAG
+                               RU-ACTIVE BY NM-ACTIVE
+                               RU-RETIRED BY NM-RETIRED.
+
+       FD  TR-TRANS-FILE
+           RECORDING MODE IS F.
+       COPY BUZZTRAN.
+
+       FD  RP-REPORT-FILE
+           RECORDING MODE IS F.
+       01 RP-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLDM-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-NEWM-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-TRAN-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-RPT-FILE-STATUS PIC X(02) VALUE SPACES.
+
+      *> HIGH-VALUES ON THE KEY OF AN EXHAUSTED FILE LETS THE MERGE
+      *> LOGIC BELOW TREAT END-OF-FILE AS "NO MORE KEYS TO MATCH"
+      *> WITHOUT A SPECIAL CASE FOR EVERY COMPARISON.
+       01 WS-OLDM-DIVISOR PIC 9(09).
+       01 WS-TRAN-DIVISOR PIC 9(09).
+
+       01 WS-SWITCHES.
+           05 WS-OLDM-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-OLDM-EOF VALUE "Y".
+           05 WS-TRAN-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-TRAN-EOF VALUE "Y".
+
+       77 WS-ADD-COUNT PIC 9(05) VALUE 0.
+       77 WS-CHANGE-COUNT PIC 9(05) VALUE 0.
+       77 WS-RETIRE-COUNT PIC 9(05) VALUE 0.
+       77 WS-UNCHANGED-COUNT PIC 9(05) VALUE 0.
+       77 WS-ERROR-COUNT PIC 9(05) VALUE 0.
+       77 WS-RETURN-CODE PIC 9(04) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 0000-EXIT
+           END-IF.
+           PERFORM 2000-PROCESS-ONE-KEY THRU 2000-EXIT
+               UNTIL WS-OLDM-EOF AND WS-TRAN-EOF.
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT.
+           CLOSE MT-OLD-MASTER.
+           CLOSE MT-NEW-MASTER.
+           CLOSE TR-TRANS-FILE.
+           CLOSE RP-REPORT-FILE.
+       0000-EXIT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+      *>--------------------------------------------------------
+      *> 1000-INITIALIZE - OPEN THE OLD MASTER, TRANSACTION AND
+      *> REPORT FILES, PRIME THE MERGE BY READING ONE RECORD FROM
+      *> EACH OF THE OLD MASTER AND TRANSACTION FILES. EACH OPEN IS
+      *> STATUS-CHECKED SO A MISSING DATASET STOPS THE RUN CLEANLY
+      *> INSTEAD OF READING AGAINST A FILE THAT NEVER OPENED.
+      *>--------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT MT-OLD-MASTER.
+           IF WS-OLDM-FILE-STATUS NOT = "00"
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZMNT006E UNABLE TO OPEN OLD MASTER - "
+                   "FILE STATUS " WS-OLDM-FILE-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT TR-TRANS-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZMNT007E UNABLE TO OPEN TRANSACTION FILE - "
+                   "FILE STATUS " WS-TRAN-FILE-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT MT-NEW-MASTER.
+           IF WS-NEWM-FILE-STATUS NOT = "00"
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZMNT008E UNABLE TO OPEN NEW MASTER - "
+                   "FILE STATUS " WS-NEWM-FILE-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT RP-REPORT-FILE.
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZMNT009E UNABLE TO OPEN REPORT FILE - "
+                   "FILE STATUS " WS-RPT-FILE-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE "BUZZ RULES MASTER MAINTENANCE - CHANGE REPORT"
+               TO RP-REPORT-RECORD.
+           WRITE RP-REPORT-RECORD.
+           MOVE SPACES TO RP-REPORT-RECORD.
+           WRITE RP-REPORT-RECORD.
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-OLD-MASTER.
+           READ MT-OLD-MASTER
+               AT END
+                   SET WS-OLDM-EOF TO TRUE
+                   MOVE 999999999 TO WS-OLDM-DIVISOR
+               NOT AT END
+                   MOVE OM-DIVISOR TO WS-OLDM-DIVISOR
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-TRANSACTION.
+           READ TR-TRANS-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+                   MOVE 999999999 TO WS-TRAN-DIVISOR
+               NOT AT END
+                   MOVE TR-DIVISOR TO WS-TRAN-DIVISOR
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 2000-PROCESS-ONE-KEY - ADVANCE THE MERGE BY ONE KEY. THE
+      *> LOWER OF THE TWO CURRENT KEYS DRIVES WHAT HAPPENS NEXT:
+      *> AN UNMATCHED OLD MASTER RECORD CARRIES FORWARD UNCHANGED,
+      *> AN UNMATCHED TRANSACTION MUST BE AN ADD, AND A MATCH ON
+      *> BOTH APPLIES THE TRANSACTION TO THE MASTER RECORD.
+      *>--------------------------------------------------------
+       2000-PROCESS-ONE-KEY.
+           IF WS-OLDM-DIVISOR < WS-TRAN-DIVISOR
+               PERFORM 2100-CARRY-FORWARD-OLD THRU 2100-EXIT
+           ELSE
+               IF WS-TRAN-DIVISOR < WS-OLDM-DIVISOR
+                   PERFORM 2200-APPLY-UNMATCHED-TRANS THRU 2200-EXIT
+               ELSE
+                   PERFORM 2300-APPLY-MATCHED-TRANS THRU 2300-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-CARRY-FORWARD-OLD.
+           MOVE OM-RULE-RECORD TO NM-RULE-RECORD.
+           WRITE NM-RULE-RECORD.
+           ADD 1 TO WS-UNCHANGED-COUNT.
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-APPLY-UNMATCHED-TRANS.
+           IF TR-ADD-TRANS
+               MOVE TR-DIVISOR TO NM-DIVISOR
+               MOVE TR-LABEL TO NM-LABEL
+               MOVE TR-EFFECTIVE-DATE TO NM-EFFECTIVE-DATE
+               SET NM-ACTIVE TO TRUE
+               WRITE NM-RULE-RECORD
+               ADD 1 TO WS-ADD-COUNT
+               MOVE SPACES TO RP-REPORT-RECORD
+               STRING "ADDED    DIVISOR " TR-DIVISOR
+                   " LABEL " TR-LABEL
+                   DELIMITED BY SIZE INTO RP-REPORT-RECORD
+               WRITE RP-REPORT-RECORD
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO RP-REPORT-RECORD
+               STRING "REJECTED DIVISOR " TR-DIVISOR
+                   " - NOT ON MASTER FILE, CANNOT CHANGE OR RETIRE"
+                   DELIMITED BY SIZE INTO RP-REPORT-RECORD
+               WRITE RP-REPORT-RECORD
+           END-IF.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-APPLY-MATCHED-TRANS.
+           MOVE OM-RULE-RECORD TO NM-RULE-RECORD.
+           IF TR-ADD-TRANS
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO RP-REPORT-RECORD
+               STRING "REJECTED DIVISOR " TR-DIVISOR
+                   " - ALREADY ON MASTER FILE, CANNOT ADD AGAIN"
+                   DELIMITED BY SIZE INTO RP-REPORT-RECORD
+               WRITE RP-REPORT-RECORD
+           ELSE
+               IF TR-CHANGE-TRANS
+                   MOVE TR-LABEL TO NM-LABEL
+                   MOVE TR-EFFECTIVE-DATE TO NM-EFFECTIVE-DATE
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE SPACES TO RP-REPORT-RECORD
+                   STRING "CHANGED  DIVISOR " TR-DIVISOR
+                       " LABEL " TR-LABEL
+                       DELIMITED BY SIZE INTO RP-REPORT-RECORD
+                   WRITE RP-REPORT-RECORD
+               ELSE
+                   SET NM-RETIRED TO TRUE
+                   ADD 1 TO WS-RETIRE-COUNT
+                   MOVE SPACES TO RP-REPORT-RECORD
+                   STRING "RETIRED  DIVISOR " TR-DIVISOR
+                       " LABEL " NM-LABEL
+                       DELIMITED BY SIZE INTO RP-REPORT-RECORD
+                   WRITE RP-REPORT-RECORD
+               END-IF
+           END-IF.
+           WRITE NM-RULE-RECORD.
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 3000-WRITE-TRAILER - DISPLAY AND WRITE THE RUN TOTALS SO
+      *> THE MAINTENANCE RUN CAN BE RECONCILED AGAINST THE
+      *> TRANSACTION FILE IT WAS GIVEN.
+      *>--------------------------------------------------------
+       3000-WRITE-TRAILER.
+           MOVE SPACES TO RP-REPORT-RECORD.
+           WRITE RP-REPORT-RECORD.
+           STRING "ADDED " WS-ADD-COUNT
+               "  CHANGED " WS-CHANGE-COUNT
+               "  RETIRED " WS-RETIRE-COUNT
+               "  UNCHANGED " WS-UNCHANGED-COUNT
+               "  REJECTED " WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO RP-REPORT-RECORD.
+           WRITE RP-REPORT-RECORD.
+           DISPLAY "BUZZMNT001I ADDED     - " WS-ADD-COUNT.
+           DISPLAY "BUZZMNT002I CHANGED   - " WS-CHANGE-COUNT.
+           DISPLAY "BUZZMNT003I RETIRED   - " WS-RETIRE-COUNT.
+           DISPLAY "BUZZMNT004I UNCHANGED - " WS-UNCHANGED-COUNT.
+           DISPLAY "BUZZMNT005I REJECTED  - " WS-ERROR-COUNT.
+           IF WS-ERROR-COUNT NOT = 0
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       END PROGRAM BUZZMNT.
