@@ -1,24 +1,604 @@
                   >>source format free
+      *>--------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   FEB 20  AMBER      ORIGINAL VERSION - BUZZ ON 5 ONLY.
+      *>   AUG 09/26  RLW     REPLACED THE HARD-CODED DIVIDE-BY-5
+      *>                      TEST WITH A DIVISOR/LABEL RULES
+      *>                      TABLE SO NEW LABELS (FIZZ, FIZZBUZZ)
+      *>                      CAN BE ADDED WITHOUT A CODE CHANGE.
+      *>   AUG 09/26  RLW     READ THE RUN RANGE FROM A PARAMETER
+      *>                      CARD (PARMFILE) INSTEAD OF WIRING
+      *>                      IT TO 1-99. WIDENED WS-I TO PIC 9(9)
+      *>                      SO LARGER RANGES CAN BE RUN.
+      *>   AUG 09/26  RLW     RESULTS NOW GO TO BUZZ-OUT-FILE AS A
+      *>                      REAL RECORD INSTEAD OF DISPLAY, SO
+      *>                      DOWNSTREAM JOBS CAN READ THEM.
+      *>   AUG 09/26  RLW     ADDED RUN TOTALS AND A TRAILER RECORD
+      *>                      (OVERALL AND PER-RULE COUNTS) SO A
+      *>                      RUN CAN BE RECONCILED.
+      *>   AUG 09/26  RLW     LOOP STOPPED ONE SHORT OF THE END OF
+      *>                      RANGE - CHANGED TO AN INCLUSIVE TEST
+      *>                      SO THE LAST NUMBER IS PROCESSED TOO.
+      *>   AUG 09/26  RLW     ADDED CHECKPOINT/RESTART - THE RUN
+      *>                      POSITION IS LOGGED EVERY N NUMBERS
+      *>                      AND PICKED BACK UP ON THE NEXT RUN
+      *>                      IF THE SAME RANGE IS RE-SUBMITTED.
+      *>   AUG 09/26  RLW     ADDED PARAMETER VALIDATION AHEAD OF
+      *>                      THE MAIN LOOP - A ZERO DIVISOR OR A
+      *>                      START GREATER THAN END NOW SETS A
+      *>                      RETURN CODE AND STOPS THE RUN INSTEAD
+      *>                      OF BLOWING UP ON THE FIRST DIVIDE.
+      *>   AUG 09/26  RLW     ADDED AN AUDIT LOG - START/END TIME,
+      *>                      THE EFFECTIVE PARAMETERS AND RULES,
+      *>                      AND THE SUMMARY COUNTS ARE APPENDED
+      *>                      TO BUZZ-AUDIT-FILE EVERY RUN.
+      *>   AUG 09/26  RLW     RULES ARE NOW LOADED FROM THE
+      *>                      BUZZ-RULES MASTER FILE (MAINTAINED BY
+      *>                      BUZZMNT) WHEN IT IS ALLOCATED. THE
+      *>                      BUILT-IN FIZZ/BUZZ/FIZZBUZZ TABLE IS
+      *>                      KEPT AS THE DEFAULT FOR SITES THAT
+      *>                      DON'T MAINTAIN A RULES FILE.
+      *>   AUG 09/26  RLW     WIDENED WS-RULE-DIVISOR TO MATCH
+      *>                      RU-DIVISOR SO A RULE LOADED FROM
+      *>                      BUZZ-RULES NO LONGER TRUNCATES. ALSO
+      *>                      GUARDED AGAINST A RULES FILE WITH
+      *>                      MORE ACTIVE ENTRIES THAN THE TABLE
+      *>                      CAN HOLD, A RULES FILE WITH NO ACTIVE
+      *>                      ENTRIES AT ALL (NOW FALLS BACK TO THE
+      *>                      DEFAULT TABLE), AND A ZERO CHECKPOINT
+      *>                      INTERVAL ON THE PARAMETER CARD.
+      *>   AUG 09/26  RLW     A RESTARTED RUN NOW REBUILDS BUZZOUT
+      *>                      FROM THE ORIGINAL START OF RANGE
+      *>                      INSTEAD OF ONLY FROM THE CHECKPOINTED
+      *>                      RESUME POINT - THE PRIOR RUN'S OUTPUT
+      *>                      DATASET DOESN'T SURVIVE AN ABEND, SO
+      *>                      RESUMING PARTWAY THROUGH WAS SHIPPING
+      *>                      AN INCOMPLETE BUZZOUT (AND AN AUDIT
+      *>                      RECORD WHOSE TOTALS DIDN'T MATCH ITS
+      *>                      OWN RANGE). THE CHECKPOINT FILE ITSELF
+      *>                      STILL ONLY PICKS UP FROM THE LAST
+      *>                      RECORDED POSITION, SO A RESTART STILL
+      *>                      SKIPS REDUNDANT CHECKPOINT WRITES.
+      *>                      ALSO CLOSED A GAP IN 1400-VALIDATE-PARMS
+      *>                      WHERE THE START-OF-RANGE CHECK COULD
+      *>                      OVERWRITE AN EARLIER VALIDATION FAILURE.
+      *>   AUG 09/26  RLW     REVISITED THE PRIOR ENTRY - REBUILDING
+      *>                      THE FULL RANGE ON EVERY RESTART GAVE UP
+      *>                      ALL OF CHECKPOINT/RESTART'S REPROCESSING
+      *>                      SAVINGS. BUZZOUT'S JCL DISPOSITION NOW
+      *>                      LETS IT SURVIVE AN ABEND, SO A DETECTED
+      *>                      RESTART OPENS IT EXTEND AND RESUMES THE
+      *>                      MAIN LOOP AT THE CHECKPOINTED POSITION
+      *>                      INSTEAD OF THE START OF THE RANGE. THE
+      *>                      CHECKPOINT RECORD NOW ALSO CARRIES THE
+      *>                      RUNNING TOTALS SO THEY CAN BE RESTORED
+      *>                      ON RESTART AND THE AUDIT LOG'S TOTALS
+      *>                      STILL COVER THE WHOLE RANGE. BUZZOUT AND
+      *>                      BUZZCKPT OPENS NOW CHECK FILE STATUS AND
+      *>                      FAIL THE RUN CLEANLY LIKE EVERY OTHER
+      *>                      FILE OPEN IN THIS PROGRAM ALREADY DID.
+      *>--------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUZZ.
        AUTHOR. Amber.
        DATE-WRITTEN. FEB 20.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BP-PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT BO-OUT-FILE ASSIGN TO "BUZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT CK-CKPT-FILE ASSIGN TO "BUZZCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AL-AUDIT-FILE ASSIGN TO "BUZZAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT RU-RULE-FILE ASSIGN TO "BUZZRULE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULEF-FILE-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  BP-PARM-FILE
+           RECORDING MODE IS F.
+       COPY BUZZPARM.
+
+       FD  BO-OUT-FILE
+           RECORDING MODE IS F.
+       COPY BUZZOUT.
+
+       FD  CK-CKPT-FILE
+           RECORDING MODE IS F.
+       COPY BUZZCKPT.
+
+       FD  AL-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY BUZZAUD.
+
+       FD  RU-RULE-FILE
+           RECORDING MODE IS F.
+       COPY BUZZRULE.
+
        WORKING-STORAGE SECTION.
-       01 WS-I PIC 99 VALUE 1.
+       01 WS-I PIC 9(09) VALUE 1.
        01 WS-R PIC 99.
        01 WS-NOWHERE PIC 99.
-       
+
+      *> RUN RANGE - NORMALLY SUPPLIED ON THE PARAMETER CARD.
+      *> DEFAULTED WHEN NO PARMFILE IS ALLOCATED.
+       01 WS-START-RANGE PIC 9(09) VALUE 1.
+       01 WS-END-RANGE PIC 9(09) VALUE 100.
+       01 WS-CKPT-INTERVAL PIC 9(05) VALUE 1000.
+       01 WS-PARM-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-OUT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-CKPT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUD-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-RULEF-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       01 WS-RULEF-SWITCHES.
+           05 WS-RULEF-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-RULEF-EOF VALUE "Y".
+
+      *> JOB START/END TIMESTAMPS FOR THE AUDIT LOG.
+       01 WS-JOB-DATE PIC 9(08).
+       01 WS-JOB-START-TIME PIC 9(08).
+       01 WS-JOB-END-TIME PIC 9(08).
+
+      *> ORIGINAL START OF RANGE AS READ FROM THE PARAMETER CARD,
+      *> KEPT SO A CHECKPOINT CAN BE MATCHED TO THIS RUN EVEN
+      *> AFTER WS-START-RANGE IS MOVED FORWARD ON A RESTART.
+       01 WS-ORIG-START-RANGE PIC 9(09).
+       01 WS-CKPT-QUOT PIC 9(09) COMP.
+       01 WS-CKPT-REM PIC 9(05).
+
+       01 WS-CKPT-SWITCHES.
+           05 WS-CKPT-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-CKPT-EOF VALUE "Y".
+           05 WS-CKPT-FOUND-SWITCH PIC X(01) VALUE "N".
+               88 WS-CKPT-FOUND VALUE "Y".
+           05 WS-RESTART-SWITCH PIC X(01) VALUE "N".
+               88 WS-RESTART-DETECTED VALUE "Y".
+
+      *> RULES TABLE - DIVISOR/LABEL PAIRS, CHECKED FROM THE
+      *> HIGHEST DIVISOR DOWN SO A COMPOUND RULE (E.G. 15) WINS
+      *> OVER THE SINGLE RULES IT IS BUILT FROM (5 AND 3).
+       01 WS-RULE-COUNT PIC 99 VALUE 0.
+       01 WS-DEFAULT-RULE-COUNT PIC 99 VALUE 3.
+       01 WS-RULES-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-DIVISOR PIC 9(09).
+               10 WS-RULE-LABEL PIC X(08).
+               10 WS-RULE-HIT-COUNT PIC 9(09) COMP VALUE 0.
+       01 WS-RULE-TABLE-VALUES.
+           05 FILLER PIC X(17) VALUE "000000003FIZZ    ".
+           05 FILLER PIC X(17) VALUE "000000005BUZZ    ".
+           05 FILLER PIC X(17) VALUE "000000015FIZZBUZZ".
+       01 WS-RULE-TABLE-REDEF REDEFINES WS-RULE-TABLE-VALUES.
+           05 WS-SEED-RULE OCCURS 3 TIMES.
+               10 WS-SEED-DIVISOR PIC 9(09).
+               10 WS-SEED-LABEL PIC X(08).
+
+      *> MAXIMUM NUMBER OF ENTRIES WS-RULES-TABLE CAN HOLD - KEEP
+      *> IN STEP WITH THE OCCURS ABOVE.
+       01 WS-RULE-TABLE-MAX PIC 99 VALUE 20.
+
+       01 WS-SWITCHES.
+           05 WS-HIT-SWITCH PIC X(01) VALUE "N".
+               88 WS-HIT-FOUND VALUE "Y".
+               88 WS-HIT-NOT-FOUND VALUE "N".
+       01 WS-MATCHED-LABEL PIC X(08).
+
+      *> RUN TOTALS - ACCUMULATED ACROSS THE MAIN LOOP AND WRITTEN
+      *> TO THE TRAILER RECORD(S) SO A RUN CAN BE RECONCILED.
+       77 WS-TOTAL-PROCESSED PIC 9(09) COMP VALUE 0.
+       77 WS-TOTAL-HITS PIC 9(09) COMP VALUE 0.
+       77 WS-TOTAL-NON-HITS PIC 9(09) COMP VALUE 0.
+
+      *> RETURN CODE - SET NON-ZERO BY PARAMETER VALIDATION SO A
+      *> BAD RANGE OR RULES TABLE STOPS THE RUN CLEANLY INSTEAD OF
+      *> ABENDING ON THE FIRST DIVIDE.
+       77 WS-RETURN-CODE PIC 9(04) COMP VALUE 0.
+
        PROCEDURE DIVISION.
-              PERFORM UNTIL WS-I = 99
-              DIVIDE WS-I BY 5 GIVING WS-NOWHERE remainder WS-R
-                  IF WS-R = 0 DISPLAY "BUZZ"
-                  ELSE DISPLAY WS-I
-                  END-IF
-              ADD 1 TO WS-I
-              END-PERFORM.
-       STOP RUN.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 0000-EXIT
+           END-IF.
+           MOVE WS-START-RANGE TO WS-I.
+           PERFORM 2000-PROCESS-ONE-NUMBER THRU 2000-EXIT
+               UNTIL WS-I > WS-END-RANGE.
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT.
+           CLOSE BO-OUT-FILE.
+           CLOSE CK-CKPT-FILE.
+       0000-EXIT.
+           PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+      *>--------------------------------------------------------
+      *> 1000-INITIALIZE - CAPTURE THE JOB START TIME, READ THE
+      *> PARAMETER CARD, LOAD THE DIVISOR/LABEL RULES TABLE,
+      *> VALIDATE THEM, CHECK FOR A CHECKPOINT TO RESTART FROM,
+      *> AND OPEN THE OUTPUT FILES. BUZZOUT IS OPENED EXTEND RATHER
+      *> THAN OUTPUT WHEN 1300-CHECK-RESTART DETECTED A RESTART, SO
+      *> THE PRIOR RUN'S DETAIL RECORDS ARE KEPT RATHER THAN LOST.
+      *>--------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1050-CAPTURE-START-TIME THRU 1050-EXIT.
+           PERFORM 1105-LOAD-DEFAULT-RULES THRU 1105-EXIT.
+           PERFORM 1150-LOAD-RULES-FROM-FILE THRU 1150-EXIT.
+           PERFORM 1200-READ-PARM-CARD THRU 1200-EXIT.
+           MOVE WS-START-RANGE TO WS-ORIG-START-RANGE.
+           PERFORM 1400-VALIDATE-PARMS THRU 1400-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1300-CHECK-RESTART THRU 1300-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               GO TO 1000-EXIT
+           END-IF.
+           IF WS-RESTART-DETECTED
+               OPEN EXTEND BO-OUT-FILE
+           ELSE
+               OPEN OUTPUT BO-OUT-FILE
+           END-IF.
+           IF WS-OUT-FILE-STATUS NOT = "00"
+               MOVE 28 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0096E UNABLE TO OPEN BUZZOUT - "
+                   "FILE STATUS " WS-OUT-FILE-STATUS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1050-CAPTURE-START-TIME.
+           ACCEPT WS-JOB-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+       1050-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 1105-LOAD-DEFAULT-RULES - SEED WS-RULES-TABLE WITH THE
+      *> BUILT-IN FIZZ/BUZZ/FIZZBUZZ RULES. CALLED BOTH AT STARTUP
+      *> AND AS A FALLBACK IF BUZZ-RULES TURNS OUT TO HAVE NO
+      *> USABLE ENTRIES OF ITS OWN.
+      *>--------------------------------------------------------
+       1105-LOAD-DEFAULT-RULES.
+           MOVE WS-DEFAULT-RULE-COUNT TO WS-RULE-COUNT.
+           PERFORM 1100-LOAD-RULES-TABLE THRU 1100-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
+       1105-EXIT.
+           EXIT.
+
+       1100-LOAD-RULES-TABLE.
+           MOVE WS-SEED-DIVISOR (WS-RULE-IDX)
+               TO WS-RULE-DIVISOR (WS-RULE-IDX).
+           MOVE WS-SEED-LABEL (WS-RULE-IDX)
+               TO WS-RULE-LABEL (WS-RULE-IDX).
+       1100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 1150-LOAD-RULES-FROM-FILE - IF A BUZZ-RULES MASTER FILE
+      *> IS ALLOCATED, IT REPLACES THE BUILT-IN RULES TABLE LOADED
+      *> ABOVE ENTIRELY - ONLY ITS ACTIVE ENTRIES ARE LOADED, IN
+      *> THE ASCENDING DIVISOR SEQUENCE BUZZMNT MAINTAINS IT IN, SO
+      *> THE HIGHEST-DIVISOR-FIRST SCAN IN 2000-PROCESS-ONE-NUMBER
+      *> STILL GIVES COMPOUND RULES PRECEDENCE. WHEN NO MASTER FILE
+      *> IS ALLOCATED, THE BUILT-IN TABLE IS LEFT AS IS. WHEN THE
+      *> MASTER FILE IS ALLOCATED BUT HAS NO ACTIVE ENTRIES (EMPTY,
+      *> OR EVERY RULE RETIRED), THE BUILT-IN TABLE IS RESTORED SO
+      *> THE RUN DOESN'T SILENTLY TURN EVERY NUMBER INTO A NON-HIT.
+      *>--------------------------------------------------------
+       1150-LOAD-RULES-FROM-FILE.
+           OPEN INPUT RU-RULE-FILE.
+           IF WS-RULEF-FILE-STATUS = "00"
+               MOVE 0 TO WS-RULE-COUNT
+               PERFORM 1160-READ-ONE-RULE THRU 1160-EXIT
+                   UNTIL WS-RULEF-EOF
+               CLOSE RU-RULE-FILE
+               IF WS-RULE-COUNT = 0 AND WS-RETURN-CODE = 0
+                   DISPLAY "BUZZ0012W BUZZ-RULES IS ALLOCATED BUT HAS "
+                       "NO ACTIVE RULES - USING DEFAULT RULES TABLE"
+                   PERFORM 1105-LOAD-DEFAULT-RULES THRU 1105-EXIT
+               END-IF
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       1160-READ-ONE-RULE.
+           READ RU-RULE-FILE
+               AT END
+                   SET WS-RULEF-EOF TO TRUE
+               NOT AT END
+                   IF RU-ACTIVE
+                       IF WS-RULE-COUNT >= WS-RULE-TABLE-MAX
+                           MOVE 24 TO WS-RETURN-CODE
+                           DISPLAY "BUZZ0094E TOO MANY ACTIVE RULES ON "
+                               "BUZZ-RULES - MAXIMUM IS "
+                               WS-RULE-TABLE-MAX
+                           SET WS-RULEF-EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-RULE-COUNT
+                           SET WS-RULE-IDX TO WS-RULE-COUNT
+                           MOVE RU-DIVISOR TO WS-RULE-DIVISOR (WS-RULE-IDX)
+                           MOVE RU-LABEL TO WS-RULE-LABEL (WS-RULE-IDX)
+                       END-IF
+                   END-IF
+           END-READ.
+       1160-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 1200-READ-PARM-CARD - PULL THE RUN RANGE AND CHECKPOINT
+      *> INTERVAL FROM PARMFILE. IF IT ISN'T ALLOCATED OR IS
+      *> EMPTY, FALL BACK TO THE BUILT-IN DEFAULT RANGE.
+      *>--------------------------------------------------------
+       1200-READ-PARM-CARD.
+           OPEN INPUT BP-PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ BP-PARM-FILE
+                   AT END
+                       DISPLAY "BUZZ0010W PARMFILE IS EMPTY - "
+                           "USING DEFAULT RANGE"
+                   NOT AT END
+                       MOVE BP-RANGE-START TO WS-START-RANGE
+                       MOVE BP-RANGE-END TO WS-END-RANGE
+                       MOVE BP-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL
+               END-READ
+               CLOSE BP-PARM-FILE
+           ELSE
+               DISPLAY "BUZZ0011W PARMFILE NOT ALLOCATED - "
+                   "USING DEFAULT RANGE"
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 1300-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A
+      *> PRIOR RUN THAT ABENDED PART WAY THROUGH THIS SAME RANGE.
+      *> WHEN ONE MATCHES, WS-START-RANGE IS MOVED UP TO WHERE THE
+      *> PRIOR RUN LEFT OFF AND ITS RUNNING TOTALS ARE RESTORED SO
+      *> 0000-MAINLINE ONLY REPROCESSES THE REMAINDER OF THE RANGE -
+      *> WS-RESTART-DETECTED THEN TELLS 1000-INITIALIZE TO OPEN
+      *> BUZZOUT EXTEND INSTEAD OF OUTPUT SO THE PRIOR RUN'S DETAIL
+      *> RECORDS (STILL IN BUZZOUT - SEE THE JCL'S DISPOSITION FOR
+      *> THIS DD) ARE KEPT RATHER THAN OVERWRITTEN. NUMBERS PROCESSED
+      *> AFTER THE LAST CHECKPOINT BUT BEFORE THE ABEND ARE
+      *> REPROCESSED AND APPENDED A SECOND TIME - A DUPLICATE WINDOW
+      *> BOUNDED BY WS-CKPT-INTERVAL, THE USUAL TRADE-OFF OF
+      *> CHECKPOINTING PERIODICALLY RATHER THAN ON EVERY RECORD.
+      *>--------------------------------------------------------
+       1300-CHECK-RESTART.
+           OPEN INPUT CK-CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM 1310-READ-CHECKPOINT THRU 1310-EXIT
+                   UNTIL WS-CKPT-EOF
+               CLOSE CK-CKPT-FILE
+               IF WS-CKPT-FOUND
+                   AND CK-RANGE-START = WS-ORIG-START-RANGE
+                   AND CK-RANGE-END = WS-END-RANGE
+                   AND CK-LAST-PROCESSED < WS-END-RANGE
+                   SET WS-RESTART-DETECTED TO TRUE
+                   COMPUTE WS-START-RANGE = CK-LAST-PROCESSED + 1
+                   MOVE CK-TOTAL-PROCESSED TO WS-TOTAL-PROCESSED
+                   MOVE CK-TOTAL-HITS TO WS-TOTAL-HITS
+                   MOVE CK-TOTAL-NON-HITS TO WS-TOTAL-NON-HITS
+                   DISPLAY "BUZZ0030I RESTART DETECTED - RESUMING AT "
+                       WS-START-RANGE
+               END-IF
+           END-IF.
+           OPEN OUTPUT CK-CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               MOVE 32 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0097E UNABLE TO OPEN BUZZCKPT FOR OUTPUT - "
+                   "FILE STATUS " WS-CKPT-FILE-STATUS
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1310-READ-CHECKPOINT.
+           READ CK-CKPT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+               NOT AT END
+                   SET WS-CKPT-FOUND TO TRUE
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 1400-VALIDATE-PARMS - GUARD AGAINST A RANGE, CHECKPOINT
+      *> INTERVAL OR RULES TABLE THAT WOULD BLOW UP THE MAIN LOOP:
+      *> A ZERO DIVISOR OR ZERO CHECKPOINT INTERVAL WOULD ABEND
+      *> THE DIVIDE, AND A START GREATER THAN END WOULD NEVER
+      *> SATISFY THE LOOP'S EXIT TEST PROPERLY. ALL OF THESE ARE
+      *> UNSIGNED PIC 9 FIELDS, SO THEY ARE ALWAYS WITHIN THE
+      *> FIELD'S CAPACITY AND CAN NEVER BE NEGATIVE.
+      *>--------------------------------------------------------
+       1400-VALIDATE-PARMS.
+           IF WS-RETURN-CODE = 0 AND WS-START-RANGE = 0
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0090E INVALID START-OF-RANGE - "
+                   "MUST BE GREATER THAN ZERO"
+           END-IF.
+           IF WS-RETURN-CODE = 0 AND WS-END-RANGE = 0
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0091E INVALID END-OF-RANGE - "
+                   "MUST BE GREATER THAN ZERO"
+           END-IF.
+           IF WS-RETURN-CODE = 0 AND WS-START-RANGE > WS-END-RANGE
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0092E START-OF-RANGE GREATER THAN "
+                   "END-OF-RANGE"
+           END-IF.
+           IF WS-RETURN-CODE = 0 AND WS-CKPT-INTERVAL = 0
+               MOVE 16 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0095E INVALID CHECKPOINT INTERVAL - "
+                   "MUST BE GREATER THAN ZERO"
+           END-IF.
+           IF WS-RETURN-CODE = 0
+               PERFORM 1410-VALIDATE-ONE-DIVISOR THRU 1410-EXIT
+                   VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                      OR WS-RETURN-CODE NOT = 0
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       1410-VALIDATE-ONE-DIVISOR.
+           IF WS-RULE-DIVISOR (WS-RULE-IDX) = 0
+               MOVE 20 TO WS-RETURN-CODE
+               DISPLAY "BUZZ0093E ZERO DIVISOR IN RULES TABLE FOR "
+                   "LABEL " WS-RULE-LABEL (WS-RULE-IDX)
+           END-IF.
+       1410-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 2000-PROCESS-ONE-NUMBER - APPLY THE RULES TABLE TO
+      *> WS-I, HIGHEST DIVISOR FIRST, AND WRITE THE RESULT TO
+      *> BUZZ-OUT-FILE.
+      *>--------------------------------------------------------
+       2000-PROCESS-ONE-NUMBER.
+           SET WS-HIT-NOT-FOUND TO TRUE.
+           PERFORM 2100-CHECK-ONE-RULE THRU 2100-EXIT
+               VARYING WS-RULE-IDX FROM WS-RULE-COUNT BY -1
+               UNTIL WS-RULE-IDX < 1
+                  OR WS-HIT-FOUND.
+           MOVE SPACES TO BO-OUTPUT-RECORD.
+           SET BO-DETAIL-RECORD TO TRUE.
+           MOVE WS-I TO BO-NUMBER.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           IF WS-HIT-FOUND
+               SET BO-RULE-HIT TO TRUE
+               MOVE WS-MATCHED-LABEL TO BO-LABEL
+               ADD 1 TO WS-TOTAL-HITS
+           ELSE
+               SET BO-RULE-NO-HIT TO TRUE
+               MOVE SPACES TO BO-LABEL
+               ADD 1 TO WS-TOTAL-NON-HITS
+           END-IF.
+           WRITE BO-OUTPUT-RECORD.
+           DIVIDE WS-I BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF.
+           ADD 1 TO WS-I.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-ONE-RULE.
+           DIVIDE WS-I BY WS-RULE-DIVISOR (WS-RULE-IDX)
+               GIVING WS-NOWHERE REMAINDER WS-R.
+           IF WS-R = 0
+               SET WS-HIT-FOUND TO TRUE
+               MOVE WS-RULE-LABEL (WS-RULE-IDX) TO WS-MATCHED-LABEL
+               ADD 1 TO WS-RULE-HIT-COUNT (WS-RULE-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 2200-WRITE-CHECKPOINT - LOG THE CURRENT POSITION AND THE
+      *> RUNNING TOTALS SO A RESTART DOESN'T HAVE TO GO ALL THE WAY
+      *> BACK TO THE START OF THE RANGE, AND SO THE TOTALS ON A
+      *> RESTARTED RUN'S AUDIT RECORD STILL COVER THE WHOLE RANGE.
+      *>--------------------------------------------------------
+       2200-WRITE-CHECKPOINT.
+           MOVE SPACES TO CK-CHECKPOINT-RECORD.
+           MOVE WS-ORIG-START-RANGE TO CK-RANGE-START.
+           MOVE WS-END-RANGE TO CK-RANGE-END.
+           MOVE WS-I TO CK-LAST-PROCESSED.
+           MOVE WS-TOTAL-PROCESSED TO CK-TOTAL-PROCESSED.
+           MOVE WS-TOTAL-HITS TO CK-TOTAL-HITS.
+           MOVE WS-TOTAL-NON-HITS TO CK-TOTAL-NON-HITS.
+           WRITE CK-CHECKPOINT-RECORD.
+       2200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 3000-WRITE-TRAILER - DISPLAY AND WRITE THE RUN TOTALS SO
+      *> THE JOB CAN BE RECONCILED AGAINST THE RANGE IT WAS ASKED
+      *> TO PROCESS.
+      *>--------------------------------------------------------
+       3000-WRITE-TRAILER.
+           DISPLAY "BUZZ0020I NUMBERS PROCESSED - " WS-TOTAL-PROCESSED.
+           DISPLAY "BUZZ0021I RULE HITS          - " WS-TOTAL-HITS.
+           DISPLAY "BUZZ0022I NON-HITS           - " WS-TOTAL-NON-HITS.
+           MOVE SPACES TO BO-OUTPUT-RECORD.
+           SET BO-SUMMARY-RECORD TO TRUE.
+           MOVE WS-TOTAL-PROCESSED TO BO-TOTAL-PROCESSED.
+           MOVE WS-TOTAL-HITS TO BO-TOTAL-HITS.
+           MOVE WS-TOTAL-NON-HITS TO BO-TOTAL-NON-HITS.
+           WRITE BO-OUTPUT-RECORD.
+           PERFORM 3100-WRITE-RULE-COUNT THRU 3100-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-RULE-COUNT.
+           DISPLAY "BUZZ0023I " WS-RULE-LABEL (WS-RULE-IDX)
+               " HITS ON " WS-RULE-DIVISOR (WS-RULE-IDX)
+               " - " WS-RULE-HIT-COUNT (WS-RULE-IDX).
+           MOVE SPACES TO BO-OUTPUT-RECORD.
+           SET BO-RULE-COUNT-RECORD TO TRUE.
+           MOVE WS-RULE-DIVISOR (WS-RULE-IDX) TO BO-RC-DIVISOR.
+           MOVE WS-RULE-LABEL (WS-RULE-IDX) TO BO-RC-LABEL.
+           MOVE WS-RULE-HIT-COUNT (WS-RULE-IDX) TO BO-RC-HIT-COUNT.
+           WRITE BO-OUTPUT-RECORD.
+       3100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------
+      *> 9000-WRITE-AUDIT-LOG - APPEND A HEADER RECORD (RUN
+      *> TIMES, EFFECTIVE PARAMETERS, AND SUMMARY COUNTS) AND ONE
+      *> RULE RECORD PER TABLE ENTRY TO BUZZ-AUDIT-FILE. RUNS ON
+      *> EVERY COMPLETION, INCLUDING A VALIDATION FAILURE, SO THE
+      *> AUDIT TRAIL SHOWS WHAT WAS ATTEMPTED EVEN WHEN THE MAIN
+      *> LOOP NEVER RAN.
+      *>--------------------------------------------------------
+       9000-WRITE-AUDIT-LOG.
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           OPEN EXTEND AL-AUDIT-FILE.
+           IF WS-AUD-FILE-STATUS = "05" OR WS-AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AL-AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AL-AUDIT-RECORD.
+           SET AL-HEADER-RECORD TO TRUE.
+           MOVE WS-JOB-DATE TO AL-JOB-DATE.
+           MOVE WS-JOB-START-TIME TO AL-JOB-START-TIME.
+           MOVE WS-JOB-END-TIME TO AL-JOB-END-TIME.
+           MOVE WS-ORIG-START-RANGE TO AL-RANGE-START.
+           MOVE WS-END-RANGE TO AL-RANGE-END.
+           MOVE WS-RULE-COUNT TO AL-RULE-COUNT.
+           MOVE WS-TOTAL-PROCESSED TO AL-TOTAL-PROCESSED.
+           MOVE WS-TOTAL-HITS TO AL-TOTAL-HITS.
+           MOVE WS-TOTAL-NON-HITS TO AL-TOTAL-NON-HITS.
+           MOVE WS-RETURN-CODE TO AL-RETURN-CODE.
+           WRITE AL-AUDIT-RECORD.
+           PERFORM 9100-WRITE-AUDIT-RULE THRU 9100-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
+           CLOSE AL-AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9100-WRITE-AUDIT-RULE.
+           MOVE SPACES TO AL-AUDIT-RECORD.
+           SET AL-RULE-RECORD TO TRUE.
+           MOVE WS-RULE-DIVISOR (WS-RULE-IDX) TO AL-RULE-DIVISOR.
+           MOVE WS-RULE-LABEL (WS-RULE-IDX) TO AL-RULE-LABEL.
+           WRITE AL-AUDIT-RECORD.
+       9100-EXIT.
+           EXIT.
+
        END PROGRAM BUZZ.
