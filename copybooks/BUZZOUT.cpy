@@ -0,0 +1,27 @@
+      *>--------------------------------------------------------
+      *> BUZZOUT - RECORD LAYOUT FOR BUZZ-OUT-FILE.
+      *> BO-RECORD-TYPE TELLS DOWNSTREAM JOBS WHICH OF THE
+      *> REDEFINED AREAS BELOW IS PRESENT ON THE RECORD.
+      *>--------------------------------------------------------
+       01 BO-OUTPUT-RECORD.
+           05 BO-RECORD-TYPE            PIC X(01).
+               88 BO-DETAIL-RECORD          VALUE "D".
+               88 BO-SUMMARY-RECORD         VALUE "S".
+               88 BO-RULE-COUNT-RECORD      VALUE "R".
+           05 BO-DETAIL-AREA.
+               10 BO-NUMBER              PIC 9(09).
+               10 BO-RULE-HIT-IND        PIC X(01).
+                   88 BO-RULE-HIT            VALUE "Y".
+                   88 BO-RULE-NO-HIT         VALUE "N".
+               10 BO-LABEL               PIC X(08).
+               10 FILLER                 PIC X(11).
+           05 BO-SUMMARY-AREA REDEFINES BO-DETAIL-AREA.
+               10 BO-TOTAL-PROCESSED     PIC 9(09).
+               10 BO-TOTAL-HITS          PIC 9(09).
+               10 BO-TOTAL-NON-HITS      PIC 9(09).
+               10 FILLER                 PIC X(02).
+           05 BO-RULE-COUNT-AREA REDEFINES BO-DETAIL-AREA.
+               10 BO-RC-DIVISOR          PIC 9(09).
+               10 BO-RC-LABEL            PIC X(08).
+               10 BO-RC-HIT-COUNT        PIC 9(09).
+               10 FILLER                 PIC X(03).
