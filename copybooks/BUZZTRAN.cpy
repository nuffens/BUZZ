@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------
+      *> BUZZTRAN - TRANSACTION RECORD LAYOUT FOR MAINTAINING THE
+      *> BUZZ-RULES MASTER FILE. ONE RECORD PER ADD/CHANGE/RETIRE
+      *> REQUEST, SORTED ASCENDING BY DIVISOR TO MATCH THE MASTER.
+      *>--------------------------------------------------------
+       01 TR-TRANS-RECORD.
+           05 TR-TRANS-CODE             PIC X(01).
+               88 TR-ADD-TRANS              VALUE "A".
+               88 TR-CHANGE-TRANS            VALUE "C".
+               88 TR-RETIRE-TRANS            VALUE "R".
+           05 TR-DIVISOR                PIC 9(09).
+           05 TR-LABEL                  PIC X(08).
+           05 TR-EFFECTIVE-DATE         PIC 9(08).
+           05 FILLER                    PIC X(06).
