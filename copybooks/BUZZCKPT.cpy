@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------
+      *> BUZZCKPT - CHECKPOINT RECORD LAYOUT FOR BUZZ-CKPT-FILE.
+      *> WRITTEN PERIODICALLY DURING THE MAIN LOOP SO A LONG RUN
+      *> CAN RESTART CLOSE TO WHERE IT LEFT OFF INSTEAD OF FROM
+      *> THE BEGINNING OF THE RANGE. THE RUNNING TOTALS ARE CARRIED
+      *> HERE TOO SO A RESTARTED RUN CAN PICK THEM BACK UP AND THE
+      *> AUDIT LOG'S FINAL TOTALS STILL RECONCILE AGAINST THE WHOLE
+      *> RANGE EVEN THOUGH ONLY PART OF IT WAS REPROCESSED.
+      *>--------------------------------------------------------
+       01 CK-CHECKPOINT-RECORD.
+           05 CK-RANGE-START            PIC 9(09).
+           05 CK-RANGE-END              PIC 9(09).
+           05 CK-LAST-PROCESSED         PIC 9(09).
+           05 CK-TOTAL-PROCESSED        PIC 9(09).
+           05 CK-TOTAL-HITS             PIC 9(09).
+           05 CK-TOTAL-NON-HITS         PIC 9(09).
+           05 FILLER                    PIC X(03).
