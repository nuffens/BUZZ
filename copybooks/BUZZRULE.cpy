@@ -0,0 +1,15 @@
+      *>--------------------------------------------------------
+      *> BUZZRULE - RECORD LAYOUT FOR THE BUZZ-RULES MASTER FILE.
+      *> ONE RECORD PER DIVISOR/LABEL RULE, KEPT IN ASCENDING
+      *> DIVISOR SEQUENCE SO IT CAN BE MATCHED AGAINST A SORTED
+      *> TRANSACTION FILE AND SO BUZZ CAN LOAD IT STRAIGHT INTO
+      *> ITS RULES TABLE.
+      *>--------------------------------------------------------
+       01 RU-RULE-RECORD.
+           05 RU-DIVISOR                PIC 9(09).
+           05 RU-LABEL                  PIC X(08).
+           05 RU-EFFECTIVE-DATE         PIC 9(08).
+           05 RU-ACTIVE-FLAG            PIC X(01).
+               88 RU-ACTIVE                 VALUE "A".
+               88 RU-RETIRED                VALUE "R".
+           05 FILLER                    PIC X(04).
