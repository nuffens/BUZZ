@@ -0,0 +1,23 @@
+      *>--------------------------------------------------------
+      *> BUZZAUD - AUDIT LOG RECORD LAYOUT FOR BUZZ-AUDIT-FILE.
+      *> APPENDED TO EACH RUN SO AUDIT CAN SEE WHAT RANGES BUZZ
+      *> PROCESSED, WHEN, WITH WHAT RULES, AND HOW IT CAME OUT.
+      *>--------------------------------------------------------
+       01 AL-AUDIT-RECORD.
+           05 AL-RECORD-TYPE            PIC X(01).
+               88 AL-HEADER-RECORD          VALUE "H".
+               88 AL-RULE-RECORD            VALUE "R".
+           05 AL-HEADER-AREA.
+               10 AL-JOB-DATE            PIC 9(08).
+               10 AL-JOB-START-TIME      PIC 9(08).
+               10 AL-JOB-END-TIME        PIC 9(08).
+               10 AL-RANGE-START         PIC 9(09).
+               10 AL-RANGE-END           PIC 9(09).
+               10 AL-RULE-COUNT          PIC 9(03).
+               10 AL-TOTAL-PROCESSED     PIC 9(09).
+               10 AL-TOTAL-HITS          PIC 9(09).
+               10 AL-TOTAL-NON-HITS      PIC 9(09).
+               10 AL-RETURN-CODE         PIC 9(04).
+           05 AL-RULE-AREA REDEFINES AL-HEADER-AREA.
+               10 AL-RULE-DIVISOR        PIC 9(09).
+               10 AL-RULE-LABEL          PIC X(08).
