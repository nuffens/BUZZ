@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------
+      *> BUZZPARM - PARAMETER CARD LAYOUT FOR THE BUZZ JOB.
+      *> READ FROM THE PARMFILE DD/SYSIN AT PROGRAM START-UP SO
+      *> THE RUN'S RANGE CAN BE CHANGED WITHOUT A RECOMPILE.
+      *>--------------------------------------------------------
+       01 BP-PARM-RECORD.
+           05 BP-RANGE-START            PIC 9(09).
+           05 BP-RANGE-END              PIC 9(09).
+           05 BP-CHECKPOINT-INTERVAL    PIC 9(05).
+           05 FILLER                    PIC X(57).
