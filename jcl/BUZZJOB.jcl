@@ -0,0 +1,63 @@
+//BUZZJOB  JOB (ACCTNO),'BUZZ RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   AUG 09/26  RLW     ORIGINAL VERSION - RUNS BUZZ WITH ITS
+//*                      PARAMETER CARD, OUTPUT, CHECKPOINT, AUDIT
+//*                      AND RULES DATASETS ALLOCATED, FOLLOWED BY
+//*                      A REPORT-PRINT STEP THAT ONLY RUNS WHEN
+//*                      BUZZ COMES BACK WITH A CLEAN RETURN CODE.
+//*   AUG 09/26  RLW     CHANGED BUZZCKPT FROM DISP=MOD TO DISP=OLD.
+//*                      BUZZ OPENS THIS FILE OUTPUT (NOT EXTEND) TO
+//*                      TRUNCATE IT ON EVERY RUN, SO MOD - WHICH
+//*                      POSITIONS OPEN OUTPUT AT THE END OF THE
+//*                      DATASET - WAS MAKING IT GROW FOREVER INSTEAD
+//*                      OF STAYING SMALL. PROD.BUZZ.CHECKPOINT MUST
+//*                      BE PRE-ALLOCATED ONE TIME (E.G. BY IDCAMS OR
+//*                      IEFBR14) BEFORE THIS JOB'S FIRST RUN, THE
+//*                      SAME WAY PARMFILE AND BUZZRULE ARE.
+//*   AUG 09/26  RLW     BUZZCKPT'S ABNORMAL-TERMINATION DISPOSITION
+//*                      CHANGED FROM DELETE TO CATLG - THE CHECKPOINT
+//*                      FILE EXISTS SO A RESTART CAN RECOVER FROM AN
+//*                      ABEND, SO IT MUST SURVIVE THE ABEND. LRECL
+//*                      RAISED TO 57 TO CARRY THE RUNNING TOTALS BUZZ
+//*                      NOW PERSISTS AT EACH CHECKPOINT. BUZZOUT
+//*                      CHANGED FROM DISP=(NEW,CATLG,DELETE) TO
+//*                      DISP=(MOD,CATLG,CATLG) SO A RESTART OF THE
+//*                      SAME DAY'S RUN CAN EXTEND ITS OWN PARTIAL
+//*                      OUTPUT INSTEAD OF LOSING IT - BUZZ NOW OPENS
+//*                      BUZZOUT EXTEND RATHER THAN OUTPUT WHEN A
+//*                      RESTART IS DETECTED. BUZZAUD GIVEN A SPACE=
+//*                      SO DISP=MOD CAN ALLOCATE IT ON THE VERY FIRST
+//*                      RUN INSTEAD OF FAILING BEFORE BUZZ GETS
+//*                      CONTROL.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BUZZ
+//STEPLIB  DD DISP=SHR,DSN=PROD.BUZZ.LOADLIB
+//PARMFILE DD DISP=SHR,DSN=PROD.BUZZ.PARMCARD
+//BUZZOUT  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.BUZZ.OUTPUT.D&SYSJDATE,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//BUZZCKPT DD DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.BUZZ.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//BUZZAUD  DD DISP=MOD,DSN=PROD.BUZZ.AUDITLOG,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//BUZZRULE DD DISP=SHR,DSN=PROD.BUZZ.RULES.MASTER
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 PRINTS THE OUTPUT FROM STEP010. COND=(0,NE,STEP010)
+//* BYPASSES THIS STEP WHEN STEP010'S RETURN CODE IS NOT ZERO -
+//* A VALIDATION FAILURE OR ABEND IN BUZZ MEANS THERE IS NOTHING
+//* WORTH PRINTING.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DISP=SHR,DSN=PROD.BUZZ.OUTPUT.D&SYSJDATE
+//SYSUT2   DD SYSOUT=*
+//
